@@ -0,0 +1,5 @@
+      ***** CHECKPOINT-RECORD -- last employee ID successfully
+      ***** processed, rewritten periodically so a restart can skip
+      ***** forward past it
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-EMPLOYEE-ID     PIC X(6).
