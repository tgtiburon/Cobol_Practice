@@ -0,0 +1,8 @@
+      ***** EMPLOYEE-MASTER-RECORD -- YTD figures carried period
+      ***** over period
+       01  EMPLOYEE-MASTER-RECORD.
+           05  EM-EMPLOYEE-ID          PIC X(6).
+           05  EM-WHO                  PIC X(15).
+           05  EM-YTD-GROSS            PIC 9(7)V99.
+           05  EM-YTD-NET              PIC 9(7)V99.
+           05  EM-YTD-TAX-WITHHELD     PIC 9(7)V99.
