@@ -0,0 +1,7 @@
+      ***** GL-POST-RECORD -- one summary row per department/location,
+      ***** flat layout for the general-ledger upload job
+       01  GL-POST-RECORD.
+           05  GL-LOCATION         PIC X(20).
+           05  GL-GROSS-PAY        PIC 9(7)V99.
+           05  GL-TAX-WITHHELD     PIC 9(7)V99.
+           05  GL-NET-PAY          PIC 9(7)V99.
