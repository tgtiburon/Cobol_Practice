@@ -0,0 +1,9 @@
+      ***** EMP-TIME-RECORD -- one timecard per employee per pay period
+       01  EMP-TIME-RECORD.
+           05  ET-EMPLOYEE-ID      PIC X(6).
+           05  ET-WHO              PIC X(15).
+           05  ET-WHERE            PIC X(20).
+      ***** ET-WHY -- earnings code, looked up in EARNINGS-CODE-TABLE
+           05  ET-WHY              PIC X(3).
+           05  ET-HOURS            PIC S9(3) SIGN IS TRAILING SEPARATE.
+           05  ET-RATE             PIC S9(3) SIGN IS TRAILING SEPARATE.
