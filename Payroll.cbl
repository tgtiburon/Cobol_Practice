@@ -1,34 +1,458 @@
       * A  B
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. PAYROL00.
-       DATA DIVISION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-TIME-FILE ASSIGN TO "EMPTIME"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-TIME-FILE ASSIGN TO "EMPTSRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK".
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-EMPLOYEE-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT GL-POST-FILE ASSIGN TO "GLPOST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLPOST-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "PAYCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-TIME-FILE.
+           COPY EMPTIME.
+       FD  SORTED-TIME-FILE.
+           COPY EMPTIME REPLACING LEADING ==ET-== BY ==ST-==
+                                   ==EMP-TIME-RECORD==
+                                BY ==SORTED-TIME-RECORD==.
+       SD  SORT-WORK-FILE.
+           COPY EMPTIME REPLACING LEADING ==ET-== BY ==SW-==
+                                   ==EMP-TIME-RECORD==
+                                BY ==SORT-WORK-RECORD==.
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY EMPMAST.
+       FD  GL-POST-FILE.
+           COPY GLPOST.
+       FD  CHECKPOINT-FILE.
+           COPY CHKPT.
        WORKING-STORAGE SECTION.
       ***** Variables for the report *****
        77  WHO         PIC X(15).
        77  WHERE       PIC X(20).
-       77  WHY         PIC X(30).
-       77  RATE        PIC 9(3).
-       77  HOURS       PIC 9(3).
-       77  GROSS-PAY   PIC 9(5).
+       77  WHY         PIC X(3).
+       77  RATE        PIC S9(3).
+       77  HOURS       PIC S9(3).
+       77  REGULAR-HOURS  PIC 9(3).
+       77  OT-HOURS       PIC 9(3).
+       77  REGULAR-PAY    PIC 9(5)V99.
+       77  OT-PAY         PIC 9(5)V99.
+       77  GROSS-PAY   PIC 9(5)V99.
+       77  FICA-TAX       PIC 9(5)V99.
+       77  FEDERAL-TAX    PIC 9(5)V99.
+       77  STATE-TAX      PIC 9(5)V99.
+       77  TOTAL-TAX      PIC 9(5)V99.
+       77  NET-PAY        PIC 9(5)V99.
+       77  WS-EOF-SW   PIC X       VALUE "N".
+           88  WS-EOF              VALUE "Y".
+
+      ***** Flat-percentage withholding rates *****
+       77  FICA-RATE      PIC V9999  VALUE .0765.
+       77  STATE-RATE     PIC V9999  VALUE .0500.
+
+      ***** Federal withholding bracket table -- upto amount +
+      ***** rate *****
+       01  FED-TAX-TABLE-VALUES.
+           05  FILLER  PIC X(10)  VALUE "0030000100".
+           05  FILLER  PIC X(10)  VALUE "0090000150".
+           05  FILLER  PIC X(10)  VALUE "0180000250".
+           05  FILLER  PIC X(10)  VALUE "9999999280".
+       01  FED-TAX-TABLE REDEFINES FED-TAX-TABLE-VALUES.
+           05  FED-BRACKET OCCURS 4 TIMES.
+               10  FED-BRACKET-UPTO   PIC 9(5)V99.
+               10  FED-BRACKET-RATE   PIC V999.
+       77  FED-IDX        PIC 9(1).
+
+      ***** Earnings-code reference table -- code, description,
+      ***** rate multiplier, flat amount *****
+       01  EARNINGS-CODE-TABLE-VALUES.
+           05  FILLER  PIC X(25)  VALUE "REGRegular Time1000000000".
+           05  FILLER  PIC X(25)  VALUE "BONBonus Pay   1000010000".
+           05  FILLER  PIC X(25)  VALUE "SHFShift Diff  1100000000".
+           05  FILLER  PIC X(25)  VALUE "HOLHoliday Prem2000000000".
+       01  EARNINGS-CODE-TABLE REDEFINES EARNINGS-CODE-TABLE-VALUES.
+           05  EARNINGS-CODE-ENTRY OCCURS 4 TIMES.
+               10  EC-CODE         PIC X(3).
+               10  EC-DESC         PIC X(12).
+               10  EC-MULTIPLIER   PIC 9V999.
+               10  EC-FLAT-AMT     PIC 9(4)V99.
+       77  EC-IDX         PIC 9(1).
+       77  ADJ-RATE       PIC 9(3)V999.
+       77  WS-EARN-DESC   PIC X(12).
+       77  WS-EARN-FLAT   PIC 9(4)V99.
+
+      ***** Register page-heading / run-total control fields *****
+       77  WS-RUN-DATE        PIC 9(8).
+       01  WS-RUN-DATE-X.
+           05  WS-RUN-MM      PIC 9(2).
+           05  FILLER         PIC X       VALUE "/".
+           05  WS-RUN-DD      PIC 9(2).
+           05  FILLER         PIC X       VALUE "/".
+           05  WS-RUN-YYYY    PIC 9(4).
+       01  WS-RUN-DATE-8.
+           05  WS-RUN-YYYY-IN PIC 9(4).
+           05  WS-RUN-MM-IN   PIC 9(2).
+           05  WS-RUN-DD-IN   PIC 9(2).
+       77  PAGE-NO            PIC 9(3)    VALUE 1.
+       77  WS-EMP-ON-PAGE     PIC 9(2)    VALUE 0.
+       77  MAX-EMP-PER-PAGE   PIC 9(2)    VALUE 5.
+       77  WS-GRAND-HOURS     PIC 9(7)    VALUE 0.
+       77  WS-GRAND-GROSS     PIC 9(7)V99 VALUE 0.
+       77  WS-GRAND-NET       PIC 9(7)V99 VALUE 0.
+
+      ***** Location (WHERE) subtotal control fields *****
+       77  WS-PREV-WHERE      PIC X(20)   VALUE SPACES.
+       77  WS-LOC-HOURS       PIC 9(7)    VALUE 0.
+       77  WS-LOC-GROSS       PIC 9(7)V99 VALUE 0.
+       77  WS-LOC-NET         PIC 9(7)V99 VALUE 0.
+       77  WS-LOC-TAX         PIC 9(7)V99 VALUE 0.
+
+      ***** Timecard edit / exception handling *****
+       77  WS-VALID-SW        PIC X       VALUE "Y".
+           88  WS-TIMECARD-VALID           VALUE "Y".
+           88  WS-TIMECARD-INVALID         VALUE "N".
+       77  WS-EXCEPTION-REASON PIC X(40).
+       77  WS-HOURS-DISP      PIC ZZ9-.
+       77  WS-RATE-DISP       PIC ZZ9-.
+       77  MIN-HOURS          PIC 9(3)    VALUE 0.
+       77  MAX-HOURS          PIC 9(3)    VALUE 168.
+       77  MIN-RATE           PIC 9(3)    VALUE 1.
+       77  MAX-RATE           PIC 9(3)    VALUE 200.
+
+      ***** Employee master file (YTD) control fields *****
+       77  WS-MASTER-STATUS   PIC XX.
+       77  WS-MASTER-SW       PIC X.
+           88  WS-NEW-EMPLOYEE              VALUE "N".
+           88  WS-EXISTING-EMPLOYEE         VALUE "E".
+
+      ***** Checkpoint / restart control fields *****
+       77  WS-GLPOST-STATUS   PIC XX.
+       77  WS-CKPT-STATUS     PIC XX.
+       77  WS-CKPT-LAST-EMP-ID PIC X(6)    VALUE SPACES.
+       77  CHECKPOINT-INTERVAL PIC 9(2)    VALUE 25.
+       77  WS-EMP-COUNT       PIC 9(5)     VALUE 0.
+       77  WS-RESTART-PARAM   PIC X(20)    VALUE SPACES.
+       77  WS-SKIP-SW         PIC X        VALUE "N".
+           88  WS-SKIPPING                   VALUE "Y".
+           88  WS-NOT-SKIPPING                VALUE "N".
 
        PROCEDURE DIVISION .
-      ***** COBOL MOVE statements -- Literal Text to variables
-           MOVE "Bobby Brady" TO WHO.
-           MOVE "Los Angeles" TO WHERE.
-           MOVE "For the Silver Platters."   To WHY.
-           MOVE 19 TO HOURS.
-           MOVE 23 TO RATE.
-      ***** Calculation using COMPUTE  *****
-           COMPUTE GROSS-PAY = HOURS * RATE .
-      ***** DISPLAY STATEMENTS *****  
-           DISPLAY "Name: " WHO.
-           DISPLAY "Location: " WHERE.
-           DISPLAY "Reason: " WHY.
-           DISPLAY "Hours Worked: " HOURS.
-           DISPLAY "Hourly Rate: " RATE.
-           DISPLAY "Gross Pay: " GROSS-PAY.
-           DISPLAY WHY " from " WHO.
+       000-MAIN.
+           ACCEPT WS-RESTART-PARAM FROM COMMAND-LINE.
+           IF WS-RESTART-PARAM (1:7) = "RESTART"
+               PERFORM 020-READ-CHECKPOINT
+           END-IF.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-WHERE
+               ON ASCENDING KEY SW-EMPLOYEE-ID
+               USING EMP-TIME-FILE
+               GIVING SORTED-TIME-FILE.
+           OPEN INPUT SORTED-TIME-FILE.
+           IF WS-SKIPPING
+               OPEN EXTEND GL-POST-FILE
+               IF WS-GLPOST-STATUS = "35"
+                   OPEN OUTPUT GL-POST-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT GL-POST-FILE
+           END-IF.
+           PERFORM 010-OPEN-MASTER.
+           ACCEPT WS-RUN-DATE-8 FROM DATE YYYYMMDD.
+           MOVE WS-RUN-YYYY-IN TO WS-RUN-YYYY.
+           MOVE WS-RUN-MM-IN   TO WS-RUN-MM.
+           MOVE WS-RUN-DD-IN   TO WS-RUN-DD.
+           PERFORM 050-PRINT-PAGE-HEADER.
+           PERFORM 100-READ-TIMECARD.
+           PERFORM UNTIL WS-EOF
+               IF WS-SKIPPING
+                   PERFORM 030-CHECK-SKIP-DONE
+               ELSE
+                   IF WS-EMP-ON-PAGE >= MAX-EMP-PER-PAGE
+                       PERFORM 050-PRINT-PAGE-HEADER
+                   END-IF
+                   PERFORM 200-PROCESS-EMPLOYEE
+                   ADD 1 TO WS-EMP-ON-PAGE
+      ***** Only a timecard that was actually paid can become a
+      ***** checkpoint/restart point -- an exception record must
+      ***** always be re-evaluated and re-reported on a restart.
+                   IF WS-TIMECARD-VALID
+                       ADD 1 TO WS-EMP-COUNT
+                       IF FUNCTION MOD (WS-EMP-COUNT,
+                               CHECKPOINT-INTERVAL) = 0
+                           PERFORM 500-WRITE-CHECKPOINT
+                       END-IF
+                   END-IF
+               END-IF
+               PERFORM 100-READ-TIMECARD
+           END-PERFORM.
+           IF WS-SKIPPING
+               DISPLAY "*** RESTART ERROR: CHECKPOINT EMPLOYEE ID '"
+                   WS-CKPT-LAST-EMP-ID
+                   "' NOT FOUND IN INPUT -- RUN ABORTED ***"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF WS-PREV-WHERE NOT = SPACES
+                   PERFORM 400-PRINT-LOCATION-SUBTOTAL
+               END-IF
+               PERFORM 900-PRINT-GRAND-TOTALS
+               PERFORM 510-CLEAR-CHECKPOINT
+           END-IF.
+           CLOSE SORTED-TIME-FILE.
+           CLOSE EMPLOYEE-MASTER-FILE.
+           CLOSE GL-POST-FILE.
            GOBACK.
 
-           
-      
\ No newline at end of file
+       020-READ-CHECKPOINT.
+           MOVE SPACES TO WS-CKPT-LAST-EMP-ID.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END MOVE SPACES TO WS-CKPT-LAST-EMP-ID
+                   NOT AT END MOVE CK-LAST-EMPLOYEE-ID
+                                TO WS-CKPT-LAST-EMP-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      ***** No checkpoint record yet (e.g. abend before the first
+      ***** CHECKPOINT-INTERVAL) -- fall back to the employee ID
+      ***** given on RESTART=nnnnnn, if present.
+           IF WS-CKPT-LAST-EMP-ID = SPACES
+                   AND WS-RESTART-PARAM (8:1) = "="
+               MOVE WS-RESTART-PARAM (9:6) TO WS-CKPT-LAST-EMP-ID
+           END-IF.
+           IF WS-CKPT-LAST-EMP-ID NOT = SPACES
+               SET WS-SKIPPING TO TRUE
+           END-IF.
+
+       030-CHECK-SKIP-DONE.
+           IF ST-EMPLOYEE-ID = WS-CKPT-LAST-EMP-ID
+               SET WS-NOT-SKIPPING TO TRUE
+           END-IF.
+
+       500-WRITE-CHECKPOINT.
+           MOVE ST-EMPLOYEE-ID TO CK-LAST-EMPLOYEE-ID.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      ***** Run completed with no pending skip -- wipe the checkpoint
+      ***** so a stray future RESTART can't pick up a stale employee
+      ***** ID left over from this successful run.
+       510-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       010-OPEN-MASTER.
+           OPEN I-O EMPLOYEE-MASTER-FILE.
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-MASTER-FILE
+               CLOSE EMPLOYEE-MASTER-FILE
+               OPEN I-O EMPLOYEE-MASTER-FILE
+           END-IF.
+
+       050-PRINT-PAGE-HEADER.
+           DISPLAY " ".
+           DISPLAY "=================================================".
+           DISPLAY "PAYROLL REGISTER   RUN DATE: " WS-RUN-DATE-X
+                   "   PAGE: " PAGE-NO.
+           DISPLAY "=================================================".
+           ADD 1 TO PAGE-NO.
+           MOVE 0 TO WS-EMP-ON-PAGE.
+
+       100-READ-TIMECARD.
+           READ SORTED-TIME-FILE
+               AT END SET WS-EOF TO TRUE
+               NOT AT END PERFORM 150-MOVE-TIMECARD
+           END-READ.
+
+       150-MOVE-TIMECARD.
+           MOVE ST-WHO         TO WHO.
+           MOVE ST-WHERE       TO WHERE.
+           MOVE ST-WHY         TO WHY.
+           MOVE ST-HOURS       TO HOURS.
+           MOVE ST-RATE        TO RATE.
+
+       200-PROCESS-EMPLOYEE.
+           PERFORM 180-CHECK-LOCATION-BREAK.
+           PERFORM 190-EDIT-TIMECARD.
+           IF WS-TIMECARD-INVALID
+               PERFORM 195-PRINT-EXCEPTION
+           ELSE
+               PERFORM 205-LOOKUP-EARNINGS-CODE
+               IF WS-TIMECARD-INVALID
+                   PERFORM 195-PRINT-EXCEPTION
+               ELSE
+                   PERFORM 210-SPLIT-REGULAR-OT
+      ***** Calculation using COMPUTE  *****
+                   COMPUTE REGULAR-PAY = REGULAR-HOURS * ADJ-RATE
+                   COMPUTE OT-PAY = OT-HOURS * ADJ-RATE * 1.5
+                   COMPUTE GROSS-PAY = REGULAR-PAY + OT-PAY
+                           + WS-EARN-FLAT
+                   PERFORM 220-CALC-WITHHOLDING
+                   PERFORM 300-READ-MASTER
+                   PERFORM 310-UPDATE-MASTER
+      ***** DISPLAY STATEMENTS *****
+                   DISPLAY "Name: " WHO
+                   DISPLAY "Location: " WHERE
+                   DISPLAY "Earnings Code: " WHY " (" WS-EARN-DESC ")"
+                   MOVE HOURS TO WS-HOURS-DISP
+                   MOVE RATE  TO WS-RATE-DISP
+                   DISPLAY "Hours Worked: " WS-HOURS-DISP
+                   DISPLAY "Hourly Rate: " WS-RATE-DISP
+                   DISPLAY "Adjusted Rate: " ADJ-RATE
+                   DISPLAY "Regular Pay: " REGULAR-PAY
+                   DISPLAY "Overtime Pay: " OT-PAY
+                   DISPLAY "Gross Pay: " GROSS-PAY
+                   DISPLAY "FICA Withheld: " FICA-TAX
+                   DISPLAY "Federal Withheld: " FEDERAL-TAX
+                   DISPLAY "State Withheld: " STATE-TAX
+                   DISPLAY "Net Pay: " NET-PAY
+                   DISPLAY "YTD Gross: " EM-YTD-GROSS
+                   DISPLAY "YTD Net: " EM-YTD-NET
+                   DISPLAY "YTD Tax Withheld: " EM-YTD-TAX-WITHHELD
+                   DISPLAY WS-EARN-DESC " for " WHO
+                   ADD HOURS     TO WS-GRAND-HOURS
+                   ADD GROSS-PAY TO WS-GRAND-GROSS
+                   ADD NET-PAY   TO WS-GRAND-NET
+                   ADD HOURS     TO WS-LOC-HOURS
+                   ADD GROSS-PAY TO WS-LOC-GROSS
+                   ADD NET-PAY   TO WS-LOC-NET
+                   ADD TOTAL-TAX TO WS-LOC-TAX
+               END-IF
+           END-IF.
+
+       180-CHECK-LOCATION-BREAK.
+           IF WS-PREV-WHERE NOT = SPACES AND WS-PREV-WHERE NOT = WHERE
+               PERFORM 400-PRINT-LOCATION-SUBTOTAL
+           END-IF.
+           IF WS-PREV-WHERE NOT = WHERE
+               MOVE WHERE TO WS-PREV-WHERE
+               MOVE 0 TO WS-LOC-HOURS
+               MOVE 0 TO WS-LOC-GROSS
+               MOVE 0 TO WS-LOC-NET
+               MOVE 0 TO WS-LOC-TAX
+           END-IF.
+
+       190-EDIT-TIMECARD.
+           SET WS-TIMECARD-VALID TO TRUE.
+           IF HOURS < MIN-HOURS OR HOURS > MAX-HOURS
+               SET WS-TIMECARD-INVALID TO TRUE
+               MOVE "HOURS OUT OF RANGE (0-168)" TO WS-EXCEPTION-REASON
+           ELSE
+               IF RATE < MIN-RATE OR RATE > MAX-RATE
+                   SET WS-TIMECARD-INVALID TO TRUE
+                   MOVE "RATE OUT OF RANGE (1-200)"
+                       TO WS-EXCEPTION-REASON
+               END-IF
+           END-IF.
+
+       195-PRINT-EXCEPTION.
+           DISPLAY " ".
+           DISPLAY "*** EXCEPTION REPORT ***".
+           DISPLAY "Employee ID: " ST-EMPLOYEE-ID "  Name: " WHO.
+           MOVE HOURS TO WS-HOURS-DISP.
+           MOVE RATE  TO WS-RATE-DISP.
+           DISPLAY "Hours: " WS-HOURS-DISP "  Rate: " WS-RATE-DISP.
+           DISPLAY "Reason: " WS-EXCEPTION-REASON.
+           DISPLAY "*** RECORD SKIPPED -- NOT PAID ***".
+
+       205-LOOKUP-EARNINGS-CODE.
+           PERFORM VARYING EC-IDX FROM 1 BY 1
+                   UNTIL EC-IDX > 4 OR EC-CODE (EC-IDX) = WHY
+               CONTINUE
+           END-PERFORM.
+           IF EC-IDX > 4
+               SET WS-TIMECARD-INVALID TO TRUE
+               MOVE "UNKNOWN EARNINGS CODE" TO WS-EXCEPTION-REASON
+           ELSE
+               MOVE EC-DESC (EC-IDX) TO WS-EARN-DESC
+               COMPUTE ADJ-RATE = RATE * EC-MULTIPLIER (EC-IDX)
+                   ON SIZE ERROR
+                       SET WS-TIMECARD-INVALID TO TRUE
+                       MOVE "ADJUSTED RATE OUT OF RANGE"
+                           TO WS-EXCEPTION-REASON
+               END-COMPUTE
+               MOVE EC-FLAT-AMT (EC-IDX) TO WS-EARN-FLAT
+           END-IF.
+
+       210-SPLIT-REGULAR-OT.
+           IF HOURS > 40
+               MOVE 40 TO REGULAR-HOURS
+               COMPUTE OT-HOURS = HOURS - 40
+           ELSE
+               MOVE HOURS TO REGULAR-HOURS
+               MOVE 0 TO OT-HOURS
+           END-IF.
+
+       220-CALC-WITHHOLDING.
+           COMPUTE FICA-TAX = GROSS-PAY * FICA-RATE.
+           PERFORM VARYING FED-IDX FROM 1 BY 1
+                   UNTIL FED-IDX = 4
+                      OR GROSS-PAY <= FED-BRACKET-UPTO (FED-IDX)
+               CONTINUE
+           END-PERFORM.
+           COMPUTE FEDERAL-TAX = GROSS-PAY * FED-BRACKET-RATE (FED-IDX).
+           COMPUTE STATE-TAX = GROSS-PAY * STATE-RATE.
+           COMPUTE TOTAL-TAX = FICA-TAX + FEDERAL-TAX + STATE-TAX.
+           COMPUTE NET-PAY = GROSS-PAY - TOTAL-TAX.
+
+       300-READ-MASTER.
+           MOVE ST-EMPLOYEE-ID TO EM-EMPLOYEE-ID.
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   SET WS-NEW-EMPLOYEE TO TRUE
+                   MOVE WHO TO EM-WHO
+                   MOVE 0 TO EM-YTD-GROSS
+                   MOVE 0 TO EM-YTD-NET
+                   MOVE 0 TO EM-YTD-TAX-WITHHELD
+               NOT INVALID KEY
+                   SET WS-EXISTING-EMPLOYEE TO TRUE
+           END-READ.
+
+       310-UPDATE-MASTER.
+           ADD GROSS-PAY TO EM-YTD-GROSS.
+           ADD NET-PAY   TO EM-YTD-NET.
+           ADD TOTAL-TAX TO EM-YTD-TAX-WITHHELD.
+           IF WS-NEW-EMPLOYEE
+               WRITE EMPLOYEE-MASTER-RECORD
+           ELSE
+               REWRITE EMPLOYEE-MASTER-RECORD
+           END-IF.
+
+       400-PRINT-LOCATION-SUBTOTAL.
+           DISPLAY " ".
+           DISPLAY "----- SUBTOTAL FOR LOCATION: " WS-PREV-WHERE.
+           DISPLAY "Location Hours: " WS-LOC-HOURS.
+           DISPLAY "Location Gross: " WS-LOC-GROSS.
+           DISPLAY "Location Tax:   " WS-LOC-TAX.
+           DISPLAY "Location Net:   " WS-LOC-NET.
+           DISPLAY "-------------------------------------------------".
+           PERFORM 410-WRITE-GL-POST.
+
+       410-WRITE-GL-POST.
+           MOVE WS-PREV-WHERE TO GL-LOCATION.
+           MOVE WS-LOC-GROSS  TO GL-GROSS-PAY.
+           MOVE WS-LOC-TAX    TO GL-TAX-WITHHELD.
+           MOVE WS-LOC-NET    TO GL-NET-PAY.
+           WRITE GL-POST-RECORD.
+
+       900-PRINT-GRAND-TOTALS.
+           DISPLAY " ".
+           DISPLAY "=================================================".
+           DISPLAY "RUN TOTALS".
+           DISPLAY "Total Hours: " WS-GRAND-HOURS.
+           DISPLAY "Total Gross: " WS-GRAND-GROSS.
+           DISPLAY "Total Net:   " WS-GRAND-NET.
+           DISPLAY "=================================================".
